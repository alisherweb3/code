@@ -4,55 +4,283 @@ See https://www.codewars.com/kumite/61988aeb342ae10007d59487?sel=61988aeb342ae10
        identification division.
        program-id. name.
 
+       environment division.
+       input-output section.
+       file-control.
+           select ntr-reject-file assign to "NTRREJ"
+               organization is sequential
+               file status is ws-reject-file-status.
+
        data division.
-       local-storage section.
-       ...
+       file section.
+       fd  ntr-reject-file.
+           copy ntrrej.
+
+       working-storage section.
+       01  ws-reject-file-switch       pic x(01) value 'N'.
+           88  ws-reject-file-closed     value 'N'.
+           88  ws-reject-file-open       value 'Y'.
+       01  ws-reject-file-status       pic x(02).
+           copy ntrstat.
+
        linkage section.
-       01 n           PIC 9(8).
-       01 result      PIC 9(20).
-       procedure division using n result.
-      
-          compute result = ,
-      
-          goback.
-       end program NAME.
-      
-      * tests
+      * ntrctl.cpy is copied straight in rather than through its own
+      * NAME/NNAME-shaped slice, so N/RESULT's widths live in exactly
+      * one place. NAME lists only ntr-n/ntr-result on USING below;
+      * the other items come along unreferenced on the CALL and are
+      * addressed as ordinary local storage instead - GnuCOBOL gives
+      * every LINKAGE item real storage whether or not it is on
+      * PROCEDURE DIVISION USING, so this is safe.
+           copy ntrctl.
+
+       procedure division using ntr-n ntr-result.
+
+       0000-mainline.
+           perform 1000-validate-n
+           if ntr-status-ok
+              compute ntr-result = ntr-n * ntr-n
+           else
+              perform 2000-write-reject
+              move 0 to ntr-result
+           end-if
+           goback
+           .
+
+      * N is valid when it is pure numeric and does not fall in the
+      * reserved 9xx-billion block the shop holds back for dummy and
+      * test control numbers.
+       1000-validate-n.
+           move '00' to ntr-status-code
+           if ntr-n is not numeric
+              move '01' to ntr-status-code
+           else
+              if ntr-n > 899999999999
+                 move '02' to ntr-status-code
+              end-if
+           end-if
+           .
+
+      * NAME and NNAME each keep their own handle on NTRREJ rather than
+      * one owning it on the other's behalf (preserves both programs'
+      * 2-parameter CALL interface) - when a caller such as NTRRECN
+      * invokes both for the same N, that is genuinely two independent
+      * OS-level write handles onto one physical dataset. FILE STATUS
+      * at least surfaces an OPEN EXTEND failure instead of writing
+      * blind; it does not by itself make the two handles coordinate,
+      * so a caller that drives both programs hard against the same
+      * reject record is still relying on sequential WRITE buffering
+      * being kind. A real fix would give the reject file a single
+      * owner; out of scope for this round.
+       2000-write-reject.
+           if ws-reject-file-closed
+              open extend ntr-reject-file
+              if ws-reject-file-status = '00'
+                 move 'Y' to ws-reject-file-switch
+              else
+                 display 'NAME: NTRREJ OPEN EXTEND FAILED, STATUS='
+                     ws-reject-file-status
+              end-if
+           end-if
+           if ws-reject-file-open
+              move ntr-n to ntr-rej-n
+              move ntr-status-code to ntr-rej-reason-code
+              evaluate true
+                 when ntr-status-not-numeric
+                    move 'control number is not numeric'
+                      to ntr-rej-reason-text
+                 when ntr-status-out-of-range
+                    move 'control number exceeds maximum valid value'
+                      to ntr-rej-reason-text
+                 when other
+                    move 'control number failed validation'
+                      to ntr-rej-reason-text
+              end-evaluate
+              move 'NAME' to ntr-rej-source-program
+              write ntr-reject-record
+           end-if
+           .
+       end program name.
+
+* tests
        identification division.
        program-id. tests.
 
+       environment division.
+       input-output section.
+       file-control.
+           select ntr-config-file assign to "NTRCFG"
+               organization is sequential
+               file status is ws-config-file-status.
+      * NTRRPT1, not NTRRPT - new_tr.cbl's and basic.cbl's TESTS blocks
+      * each wrote the same external name, so whichever ran last (they
+      * all run in one cobol-check pass) wiped the others' archive.
+           select ntr-report-file assign to "NTRRPT1"
+               organization is sequential.
+
        data division.
+       file section.
+       fd  ntr-config-file.
+           copy ntrcfg.
+
+       fd  ntr-report-file.
+       01  ntr-report-line                pic x(100).
+
        working-storage section.
-       01 n           PIC 9(8).
-       01 result      PIC 9(20).
-       01 expected    PIC 9(20).
-       01 n-disp      PIC Z(19)9.
+           copy ntrctl.
+       01  ntr-summary-fields-fixed.
+           copy ntrsum.
+       01  ntr-summary-fields-random.
+           copy ntrsum.
+       01  ws-config-file-status       pic x(02).
+       01  ws-config-eof-switch        pic x(01) value 'N'.
+           88  ws-config-not-eof         value 'N'.
+           88  ws-config-at-eof          value 'Y'.
+       01  ws-current-suite            pic x(01) value 'F'.
+           88  ws-suite-is-fixed         value 'F'.
+           88  ws-suite-is-random        value 'R'.
+      * 25/1 are also NTRCFG's defaults for a missing or empty control
+      * file - baked into this field's VALUE clause so a missing file
+      * (caught below via FILE STATUS) still leaves a sane run size.
+       01  ws-random-iterations        pic 9(05) value 25.
+       01  ws-random-index             pic 9(05).
+       01  ws-seed-primer               pic 9v9(09).
+       01  ws-run-date                 pic x(08).
+
        procedure division.
            testsuite 'Fixed Tests'.
-           move 0 to n
-           move 0 to expected
+           perform 0000-initialize
+           move 'F' to ws-current-suite
+           move 0 to ntr-n
+           move 0 to ntr-expected
+           perform dotest
+
+      * an out-of-range N (the reserved 9xx-billion block) must be
+      * rejected by NAME's own validation rather than computed - RESULT
+      * comes back zeroed and a record lands on NTRREJ, exercising the
+      * reject path request 004 added.
+           move 900000000000 to ntr-n
+           move 0 to ntr-expected
            perform dotest
-      
-      
+
            testsuite 'Random Tests'.
+           move 'R' to ws-current-suite
            perform set-random-seed
-           perform 0 times
-               compute N = 100 * function random
-               compute expected = 0
+      * re-prime FUNCTION RANDOM with the NTRCFG seed after
+      * set-random-seed runs, so the configured seed is the one that
+      * actually governs the values this loop draws.
+           compute ws-seed-primer = function random(ntr-cfg-random-seed)
+           perform varying ws-random-index from 1 by 1
+                   until ws-random-index > ws-random-iterations
+               compute ntr-n = function random * 899999999999
+               compute ntr-expected = ntr-n * ntr-n
                perform dotest
            end-perform
+           perform 9000-write-archive
+      * CANCEL puts NAME back in its initial state, which closes the
+      * NTRREJ file it may have opened on its own (EXTEND, left open
+      * across every call) instead of leaving that up to whatever
+      * implicit cleanup runs at program termination.
+           cancel 'NAME'
 
            end tests.
-      
+
+      * the Random Tests iteration count (and seed) come from a small
+      * control file instead of being wired to a fixed number, so a
+      * dev run and a prod smoke-test run do not need two programs.
+      * a missing NTRCFG is not fatal - ws-random-iterations keeps its
+      * 25 default and ntr-cfg-random-seed keeps the 1 moved in below.
+       0000-initialize.
+           move 'Fixed Tests'  to ntr-sum-suite-name in
+               ntr-summary-fields-fixed
+           move 'Random Tests' to ntr-sum-suite-name in
+               ntr-summary-fields-random
+           move 25 to ntr-cfg-random-iterations
+           move 1  to ntr-cfg-random-seed
+      * opened here, not in 9000-write-archive, because 8000-tally-fixed
+      * /8000-tally-random can write a FAIL-line detail record the
+      * first time dotest runs - long before the archive paragraph
+      * that used to be the only place this file was opened.
+           open output ntr-report-file
+           open input ntr-config-file
+           if ws-config-file-status = '00'
+              read ntr-config-file
+                  at end move 'Y' to ws-config-eof-switch
+              end-read
+              if ws-config-not-eof
+                 move ntr-cfg-random-iterations to ws-random-iterations
+              end-if
+              close ntr-config-file
+           end-if
+           .
+
        dotest.
-           move n to n-disp
-           testcase 'Testing: N = ' function trim(n-disp).
-           initialize result
+           move ntr-n to ntr-n-disp
+           testcase 'Testing: N = ' function trim(ntr-n-disp).
+           initialize ntr-result
            call 'NAME'
-               using by content n
-               by reference result
-           expect result to be expected.
+               using by content ntr-n
+               by reference ntr-result
+           expect ntr-result to be ntr-expected
+      * keep our own pass/fail tally in step with cobol-check's, so
+      * the archive report does not depend on anyone having been
+      * watching the console when the suite ran.
+           if ws-suite-is-fixed
+              perform 8000-tally-fixed
+           else
+              perform 8000-tally-random
+           end-if
            .
+
+       8000-tally-fixed.
+           add 1 to ntr-sum-cases in ntr-summary-fields-fixed
+           if ntr-result = ntr-expected
+              add 1 to ntr-sum-passes in ntr-summary-fields-fixed
+           else
+              add 1 to ntr-sum-failures in ntr-summary-fields-fixed
+              string 'FAIL N=' ntr-n-disp
+                     ' expected=' ntr-expected
+                     ' actual=' ntr-result
+                  into ntr-sum-detail-line in ntr-summary-fields-fixed
+              write ntr-report-line from
+                  ntr-sum-detail-line in ntr-summary-fields-fixed
+           end-if
+           .
+
+       8000-tally-random.
+           add 1 to ntr-sum-cases in ntr-summary-fields-random
+           if ntr-result = ntr-expected
+              add 1 to ntr-sum-passes in ntr-summary-fields-random
+           else
+              add 1 to ntr-sum-failures in ntr-summary-fields-random
+              string 'FAIL N=' ntr-n-disp
+                     ' expected=' ntr-expected
+                     ' actual=' ntr-result
+                  into ntr-sum-detail-line in ntr-summary-fields-random
+              write ntr-report-line from
+                  ntr-sum-detail-line in ntr-summary-fields-random
+           end-if
+           .
+
+       9000-write-archive.
+           accept ws-run-date from date yyyymmdd
+           string 'NAME test run archive - ' ws-run-date
+               into ntr-report-line
+           write ntr-report-line
+           string 'Fixed Tests  cases='
+                  ntr-sum-cases in ntr-summary-fields-fixed
+                  ' passes=' ntr-sum-passes in ntr-summary-fields-fixed
+                  ' failures='
+                  ntr-sum-failures in ntr-summary-fields-fixed
+               into ntr-report-line
+           write ntr-report-line
+           string 'Random Tests cases='
+                  ntr-sum-cases in ntr-summary-fields-random
+                  ' passes=' ntr-sum-passes in ntr-summary-fields-random
+                  ' failures='
+                  ntr-sum-failures in ntr-summary-fields-random
+               into ntr-report-line
+           write ntr-report-line
+           close ntr-report-file
+           .
+
        end program tests.
-      
-      
\ No newline at end of file
