@@ -0,0 +1,161 @@
+      * ntrdrv - daily batch driver for NAME.
+      *
+      * Reads a sequential file of control numbers (one per record,
+      * matching NAME's N PIC 9(12)), calls NAME once per record, and
+      * writes each RESULT out to the results file.  Checkpoints every
+      * ws-checkpoint-interval records to a restart file recording the
+      * last control number successfully processed, so a restarted run
+      * resumes past that point instead of reprocessing the whole file.
+       identification division.
+       program-id. ntrdrv.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ntr-input-file assign to "NTRIN"
+               organization is sequential.
+           select ntr-results-file assign to "NTROUT"
+               organization is sequential.
+           select ntr-checkpoint-file assign to "NTRCKPT"
+               organization is sequential
+               file status is ws-checkpoint-file-status.
+
+       data division.
+       file section.
+       fd  ntr-input-file.
+       01  ntr-input-record                pic 9(12).
+
+       fd  ntr-results-file.
+       01  ntr-results-record              pic 9(24).
+
+       fd  ntr-checkpoint-file.
+           copy ntrckpt.
+
+       working-storage section.
+           copy ntrctl.
+       01  ws-checkpoint-file-status       pic x(02).
+       01  ws-input-eof-switch         pic x(01) value 'N'.
+           88  ws-input-not-eof           value 'N'.
+           88  ws-input-at-eof            value 'Y'.
+       01  ws-restart-switch            pic x(01) value 'N'.
+           88  ws-restart-pending          value 'Y'.
+           88  ws-restart-not-pending      value 'N'.
+       01  ws-restart-n                 pic 9(12) value 0.
+       01  ws-today                     pic x(08).
+       01  ws-records-read              pic 9(09) value 0.
+       01  ws-records-processed         pic 9(09) value 0.
+       01  ws-checkpoint-interval       pic 9(09) value 1000.
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize
+           perform 2000-process-input
+               until ws-input-at-eof
+           perform 8000-terminate
+           goback
+           .
+
+      * a restarted run keeps the results the prior run already wrote
+      * and appends from where it left off - OPEN OUTPUT would
+      * truncate NTROUT and lose every record processed before the
+      * checkpoint that triggered this restart.
+       1000-initialize.
+           perform 1100-read-checkpoint
+           open input ntr-input-file
+           if ws-restart-pending
+              open extend ntr-results-file
+           else
+              open output ntr-results-file
+           end-if
+           read ntr-input-file into ntr-n
+               at end move 'Y' to ws-input-eof-switch
+           end-read
+           .
+
+      * no checkpoint file, or an empty one, just means this is not a
+      * restarted run - process from the top like any other day.
+      * a checkpoint left over from an earlier day (the normal-day JCL
+      * step that is supposed to clear NTRCKPT did not run, or was
+      * skipped) is just as much "not a restart" - ntr-ckpt-timestamp
+      * is compared against today's date so a stale record cannot make
+      * 2100-check-restart-point skip every record of a new day's file.
+       1100-read-checkpoint.
+           accept ws-today from date yyyymmdd
+           open input ntr-checkpoint-file
+           if ws-checkpoint-file-status = '00'
+              read ntr-checkpoint-file
+                  at end move '10' to ws-checkpoint-file-status
+              end-read
+              if ws-checkpoint-file-status = '00'
+                 if ntr-ckpt-timestamp = ws-today
+                    move ntr-ckpt-last-n to ws-restart-n
+                    move 'Y' to ws-restart-switch
+                 else
+                    display 'NTRDRV: CHECKPOINT DATED '
+                        ntr-ckpt-timestamp ' IS NOT TODAY ('
+                        ws-today '), IGNORING - START FROM TOP'
+                 end-if
+              end-if
+              close ntr-checkpoint-file
+           end-if
+           .
+
+       2000-process-input.
+           add 1 to ws-records-read
+           if ws-restart-pending
+              perform 2100-check-restart-point
+           else
+              perform 2200-process-record
+           end-if
+           read ntr-input-file into ntr-n
+               at end move 'Y' to ws-input-eof-switch
+           end-read
+           .
+
+      * records up to and including the checkpointed control number
+      * were already processed on the prior run - skip them and pick
+      * back up with whatever comes after.
+       2100-check-restart-point.
+           if ntr-n = ws-restart-n
+              move 'N' to ws-restart-switch
+           end-if
+           .
+
+       2200-process-record.
+           call 'NAME' using by content ntr-n
+                             by reference ntr-result
+           move ntr-result to ntr-results-record
+           write ntr-results-record
+           add 1 to ws-records-processed
+           if function mod(ws-records-processed ws-checkpoint-interval)
+                 = 0
+              perform 2300-write-checkpoint
+           end-if
+           .
+
+       2300-write-checkpoint.
+           move ntr-n to ntr-ckpt-last-n
+           move ws-records-processed to ntr-ckpt-record-count
+           accept ntr-ckpt-timestamp from date yyyymmdd
+           open output ntr-checkpoint-file
+           write ntr-checkpoint-record
+           close ntr-checkpoint-file
+           .
+
+       8000-terminate.
+           if ws-records-processed > 0
+              perform 2300-write-checkpoint
+           end-if
+           close ntr-input-file
+           close ntr-results-file
+      * NAME owns NTRREJ itself (OPEN EXTEND on first reject, left open
+      * across every call) and this driver has no SELECT/FD of its own
+      * for it - CANCEL puts NAME back in its initial state, which
+      * closes whatever files it left open, instead of leaving that to
+      * whatever implicit cleanup runs at program termination.
+           cancel 'NAME'
+           display 'NTRDRV records read      : ' ws-records-read
+           display 'NTRDRV records processed : ' ws-records-processed
+           .
+
+       end program ntrdrv.
