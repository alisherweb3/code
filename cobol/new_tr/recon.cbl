@@ -0,0 +1,110 @@
+      * ntrrecn - reconciles NAME's numeric result against NNAME's
+      * fixed-size-string result for the same control numbers.
+      *
+      * Feeds each control number on the input file through both
+      * NAME and NNAME, numerically normalizes NNAME's PIC X(21)
+      * (now X(25)) output so it can be compared to NAME's PIC 9(20)
+      * (now PIC 9(24)) output, and writes a discrepancy report line
+      * for every control number where the two variants disagree.
+       identification division.
+       program-id. ntrrecn.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ntr-input-file assign to "NTRIN"
+               organization is sequential.
+           select ntr-discrepancy-file assign to "NTRDISC"
+               organization is sequential.
+
+       data division.
+       file section.
+       fd  ntr-input-file.
+       01  ntr-input-record                pic 9(12).
+
+       fd  ntr-discrepancy-file.
+      * pic x(100), not x(80) - the DISCREPANCY N=... STRING below runs
+      * up to 87 bytes for the widened N/result fields, the same
+      * truncation-without-ON-OVERFLOW bug already fixed for
+      * ntrsum.cpy's FAIL-line. NTRDISC's JCL LRECL matches at 100.
+       01  ntr-discrepancy-line            pic x(100).
+
+       working-storage section.
+           copy ntrctl.
+       01  ws-name-result                  pic 9(24).
+       01  ws-nname-result-alpha           pic x(25).
+       01  ws-nname-digits                 pic x(24).
+       01  ws-nname-result-numeric         pic 9(24).
+       01  ws-input-eof-switch          pic x(01) value 'N'.
+           88  ws-input-not-eof            value 'N'.
+           88  ws-input-at-eof             value 'Y'.
+       01  ws-records-compared          pic 9(09) value 0.
+       01  ws-discrepancies-found       pic 9(09) value 0.
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize
+           perform 2000-reconcile-input
+               until ws-input-at-eof
+           perform 8000-terminate
+           goback
+           .
+
+       1000-initialize.
+           open input ntr-input-file
+           open output ntr-discrepancy-file
+           read ntr-input-file into ntr-n
+               at end move 'Y' to ws-input-eof-switch
+           end-read
+           .
+
+       2000-reconcile-input.
+           perform 2100-compare-one-n
+           read ntr-input-file into ntr-n
+               at end move 'Y' to ws-input-eof-switch
+           end-read
+           .
+
+       2100-compare-one-n.
+           call 'NAME' using by content ntr-n
+                             by reference ws-name-result
+           call 'NNAME' using by content ntr-n
+                             by reference ws-nname-result-alpha
+      * NNAME's result is the 24 result digits left-justified with one
+      * trailing fill byte - drop the fill byte and de-edit the digits
+      * back to a number before comparing it to NAME's numeric result.
+           move ws-nname-result-alpha(1:24) to ws-nname-digits
+           move ws-nname-digits to ws-nname-result-numeric
+           add 1 to ws-records-compared
+           if ws-name-result <> ws-nname-result-numeric
+              perform 2200-write-discrepancy
+           end-if
+           .
+
+       2200-write-discrepancy.
+           add 1 to ws-discrepancies-found
+           move ntr-n to ntr-n-disp
+           string 'DISCREPANCY N=' function trim(ntr-n-disp)
+                  ' NAME=' ws-name-result
+                  ' NNAME=' ws-nname-result-numeric
+               into ntr-discrepancy-line
+           write ntr-discrepancy-line
+           .
+
+       8000-terminate.
+           close ntr-input-file
+           close ntr-discrepancy-file
+      * NAME and NNAME each own NTRREJ themselves (OPEN EXTEND on
+      * first reject, left open across every call) and this job has
+      * no SELECT/FD of its own for it - CANCEL puts each program
+      * back in its initial state, which closes whatever files it
+      * left open, instead of leaving that to whatever implicit
+      * cleanup runs at program termination.
+           cancel 'NAME'
+           cancel 'NNAME'
+           display 'NTRRECN records compared  : ' ws-records-compared
+           display 'NTRRECN discrepancies     : '
+               ws-discrepancies-found
+           .
+
+       end program ntrrecn.
