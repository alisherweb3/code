@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      * ntrctl.cpy
+      *
+      * Control-number / result layout shared by NAME, NNAME, their
+      * TESTS harnesses, the daily batch driver, and the NAME/NNAME
+      * reconciliation job - the one place N/RESULT's widths are
+      * defined, so a width change only has to happen here. Copied
+      * into NAME/NNAME's LINKAGE SECTION as well as into the
+      * WORKING-STORAGE of everything that calls them; NAME/NNAME
+      * each list only ntr-n plus their own result field on PROCEDURE
+      * DIVISION USING, and the rest of this layout rides along
+      * unreferenced (GnuCOBOL gives every LINKAGE item real storage
+      * whether or not it is on USING, so that is safe). Kept as flat
+      * 01-level items (not one group) so callers can list ntr-n/
+      * ntr-result directly on CALL ... USING.
+      *
+      * ntr-n            - the incoming control number.
+      * ntr-result        - NAME's numeric result.
+      * ntr-result-alpha  - NNAME's fixed-size-string result.
+      * ntr-expected / ntr-expected-alpha
+      *                   - matching fields for the TESTS harnesses.
+      * ntr-n-disp        - zero-suppressed display form of ntr-n.
+      *----------------------------------------------------------------
+       01  ntr-n                       pic 9(12).
+       01  ntr-result                  pic 9(24).
+       01  ntr-result-alpha            pic x(25).
+       01  ntr-expected                pic 9(24).
+       01  ntr-expected-alpha          pic x(25).
+       01  ntr-n-disp                  pic z(11)9.
