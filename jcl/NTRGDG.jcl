@@ -0,0 +1,24 @@
+//NTRGDG   JOB (ACCT),'DEFINE NTR GDG BASES',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* One-time setup: defines the GDG bases NTRDAILY uses for the
+//* daily results, reject, and discrepancy datasets.  Run once
+//* before the first NTRDAILY run; re-running is harmless once the
+//* bases already exist (IDCAMS just returns a non-zero RC on the
+//* DEFINE that already exists, which this job does not check).
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.NTR.RESULTS.GDG) -
+              LIMIT(31)                  -
+              NOEMPTY                    -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.NTR.REJECTS.GDG) -
+              LIMIT(31)                  -
+              NOEMPTY                    -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.NTR.DISCREP.GDG) -
+              LIMIT(31)                  -
+              NOEMPTY                    -
+              SCRATCH)
+/*
