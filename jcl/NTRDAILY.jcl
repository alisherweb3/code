@@ -0,0 +1,101 @@
+//NTRDAILY JOB (ACCT),'NAME/NNAME DAILY RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily run of the NAME control-number calculation.
+//*
+//*   CKPTCLR - normal days only: clears NTRCKPT so NTRDRV starts
+//*             from the top of NTRIN instead of picking up a prior
+//*             run's restart point.
+//*   DRIVER  - runs NTRDRV against the day's input dataset, writes
+//*             that day's results to the results GDG, and logs any
+//*             rejected control numbers.
+//*   REJRPT  - lists today's rejects for the operator; skipped if
+//*             DRIVER did not complete cleanly.
+//*   RECON   - runs the NAME/NNAME reconciliation and writes the
+//*             discrepancy report; skipped if DRIVER did not
+//*             complete cleanly.
+//*
+//* Set RESTART to Y to resubmit a run that abended mid-file; leave it
+//* at the default N for a normal day.  RESTART=N clears NTRCKPT
+//* (CKPTCLR) and has DRIVER/REJRPT/RECON catalog a fresh generation
+//* of each GDG with (+1); RESTART=Y skips CKPTCLR and has them
+//* reopen the generation the abended run already cataloged, (0), so
+//* NTRDRV resumes past its last checkpoint into the partial results/
+//* rejects that run left behind instead of starting a new, empty
+//* generation on top of them.
+//*--------------------------------------------------------------*
+//         SET RESTART=N
+//*
+//         IF (RESTART = 'N') THEN
+//CKPTCLR  EXEC PGM=IEFBR14
+//NTRCKPT  DD DSN=PROD.NTR.CHECKPOINT,DISP=(MOD,DELETE,DELETE),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0),
+//            SPACE=(TRK,(1,1))
+//         ENDIF
+//*
+//DRIVER   EXEC PGM=NTRDRV
+//STEPLIB  DD DSN=PROD.NTR.LOADLIB,DISP=SHR
+//NTRIN    DD DSN=PROD.NTR.DAILY.INPUT,DISP=SHR
+//         IF (RESTART = 'N') THEN
+//NTROUT   DD DSN=PROD.NTR.RESULTS.GDG(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=24,BLKSIZE=0),
+//            SPACE=(CYL,(10,5),RLSE)
+//NTRREJ   DD DSN=PROD.NTR.REJECTS.GDG(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=72,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//         ELSE
+//NTROUT   DD DSN=PROD.NTR.RESULTS.GDG(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//NTRREJ   DD DSN=PROD.NTR.REJECTS.GDG(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//         ENDIF
+//NTRCKPT  DD DSN=PROD.NTR.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0),
+//            SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//* the checkpoint dataset is the only thing a restart actually reads
+//* back (NTRCKPT above) - NTROUT/NTRREJ CATLG on an abend too, same
+//* as NTRCKPT, so a restarted run's partial results/rejects from
+//* before the abend are not thrown away by the DRIVER step itself.
+//REJRPT   EXEC PGM=IEBGENER,COND=(0,NE,DRIVER)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//         IF (RESTART = 'N') THEN
+//SYSUT1   DD DSN=PROD.NTR.REJECTS.GDG(+1),DISP=SHR
+//         ELSE
+//SYSUT1   DD DSN=PROD.NTR.REJECTS.GDG(0),DISP=SHR
+//         ENDIF
+//SYSUT2   DD SYSOUT=*
+//*
+//RECON    EXEC PGM=NTRRECN,COND=(0,NE,DRIVER)
+//STEPLIB  DD DSN=PROD.NTR.LOADLIB,DISP=SHR
+//NTRIN    DD DSN=PROD.NTR.DAILY.INPUT,DISP=SHR
+//         IF (RESTART = 'N') THEN
+//NTRDISC  DD DSN=PROD.NTR.DISCREP.GDG(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//         ELSE
+//NTRDISC  DD DSN=PROD.NTR.DISCREP.GDG(0),
+//            DISP=(MOD,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//         ENDIF
+//* NTRRECN calls NAME and NNAME for every N on NTRIN, and either one
+//* can reject a bad control number to NTRREJ - append to the same
+//* generation DRIVER just used so a day's rejects land in one place
+//* regardless of which step logged them.
+//         IF (RESTART = 'N') THEN
+//NTRREJ   DD DSN=PROD.NTR.REJECTS.GDG(+1),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//         ELSE
+//NTRREJ   DD DSN=PROD.NTR.REJECTS.GDG(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//         ENDIF
+//SYSOUT   DD SYSOUT=*
