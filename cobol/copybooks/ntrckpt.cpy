@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * ntrckpt.cpy
+      *
+      * One-record restart file the batch driver rewrites every
+      * checkpoint interval.  Holds the last control number the
+      * driver successfully processed, so an operator restart can
+      * skip back up to that point in the input instead of starting
+      * the whole file over.
+      *----------------------------------------------------------------
+       01  ntr-checkpoint-record.
+      * pic 9(12) here matches ntr-n in ntrctl.cpy - ntrctl.cpy is the
+      * source of truth for that width; kept separate here rather than
+      * COPYed in because this FD also carries ntr-ckpt-record-count/
+      * -timestamp, which ntrctl.cpy has no room for.
+           05  ntr-ckpt-last-n             pic 9(12).
+           05  ntr-ckpt-record-count       pic 9(09).
+           05  ntr-ckpt-timestamp          pic x(08).
