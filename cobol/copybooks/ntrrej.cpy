@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * ntrrej.cpy
+      *
+      * One record per control number that NAME or NNAME refused to
+      * compute against.  Written by both subprograms to the reject
+      * file named in their SELECT clause (NTRREJ) so nothing depends
+      * on a caller having pre-validated its input.
+      *----------------------------------------------------------------
+       01  ntr-reject-record.
+      * pic x(12) here matches ntr-n in ntrctl.cpy (alphanumeric since
+      * a rejected N can fail the IS NUMERIC test this field records
+      * against) - ntrctl.cpy is the source of truth for that width;
+      * kept separate here rather than COPYed in because this FD also
+      * carries the reason code/text/source-program fields, which
+      * ntrctl.cpy has no room for.
+           05  ntr-rej-n                   pic x(12).
+           05  ntr-rej-reason-code         pic x(02).
+           05  ntr-rej-reason-text         pic x(50).
+           05  ntr-rej-source-program      pic x(08).
