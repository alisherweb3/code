@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * ntrstat.cpy
+      *
+      * N validation status, set by NAME/NNAME's own 1000-validate-n
+      * paragraph and consulted by 2000-write-reject.  WORKING-STORAGE
+      * only - not a CALL parameter, so it does not belong in either
+      * program's LINKAGE SECTION.
+      *----------------------------------------------------------------
+       01  ntr-status-code             pic x(02).
+           88  ntr-status-ok             value '00'.
+           88  ntr-status-not-numeric    value '01'.
+           88  ntr-status-out-of-range   value '02'.
