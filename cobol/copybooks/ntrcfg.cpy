@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * ntrcfg.cpy
+      *
+      * One-record control file read by the TESTS harnesses at
+      * start-up: how many Random Tests cases to run and what seed to
+      * run them with.  Lets a dev run a large random sweep and a
+      * prod smoke test dial the same suite down, without either one
+      * being wired to a hardcoded count.
+      *----------------------------------------------------------------
+       01  ntr-test-control-record.
+           05  ntr-cfg-random-iterations   pic 9(05).
+           05  ntr-cfg-random-seed         pic 9(09).
