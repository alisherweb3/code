@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * ntrsum.cpy
+      *
+      * Working fields a TESTS harness uses to build its own pass/
+      * fail tally alongside cobol-check's EXPECT/ASSERT so the
+      * counts and failure detail can be archived to a dated report
+      * file, not just whatever was on screen when the suite ran.
+      * Starts at the 05 level so each caller nests it under its own
+      * 01-name (ntr-summary-fields-fixed / ntr-summary-fields-random)
+      * instead of colliding with a second top-level 01 of this name.
+      *----------------------------------------------------------------
+           05  ntr-sum-suite-name          pic x(20).
+           05  ntr-sum-cases               pic 9(07).
+           05  ntr-sum-passes              pic 9(07).
+           05  ntr-sum-failures            pic 9(07).
+           05  ntr-sum-detail-line         pic x(100).
